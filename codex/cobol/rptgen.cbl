@@ -0,0 +1,363 @@
+000010*****************************************************************
+000020* PROGRAM-ID : RPTGEN
+000030* AUTHOR     : R. T. ALVAREZ
+000040* INSTALLATION: CUSTOMER FILE PROCESSING - DATA CENTER
+000050* DATE-WRITTEN: 08/09/2026
+000060* REMARKS    : READS THE DAILY CUSTOMER FEED (IN-FILE) AND
+000070*              PRODUCES A TITLED, PAGINATED SUMMARY REPORT WITH
+000080*              COLUMN HEADINGS AND A GRAND-TOTAL LINE, SO THE
+000090*              FEED CAN BE HANDED TO THE BUSINESS AS A READABLE
+000100*              REPORT INSTEAD OF A DUMP OF RAW DETAIL RECORDS.
+000110*              EACH REPORT-FILE RECORD CARRIES A LEADING ANSI
+000120*              CARRIAGE CONTROL BYTE ('1' = SKIP TO A NEW PAGE,
+000130*              ' ' = SINGLE SPACE) FOLLOWED BY 132 BYTES OF
+000140*              PRINT TEXT, AS RECFM=FBA PRINT DATASETS EXPECT.
+000150*              EACH REPORT LINE IS BUILT IN A WORKING-STORAGE
+000160*              PRINT AREA AND MOVED TO THE SINGLE REPORT-FILE
+000170*              RECORD JUST BEFORE IT IS WRITTEN.
+000180*****************************************************************
+000190*----------------------------------------------------------------
+000200* MODIFICATION HISTORY
+000210*----------------------------------------------------------------
+000220* DATE       INIT  DESCRIPTION
+000230* 08/09/2026 RTA   ORIGINAL PROGRAM.
+000240* 08/09/2026 RTA   ADDED AN EDIT PASS FOR DETAIL RECORDS (VALID
+000250*                  ACCOUNT NUMBER AND TRANS AMOUNT), MATCHING THE
+000260*                  EDITING READ-FILE ALREADY PERFORMS ON THE SAME
+000270*                  FEED -- A RECORD WITH A BAD FIELD IS LEFT OFF
+000280*                  THE REPORT AND OUT OF THE GRAND TOTAL INSTEAD
+000290*                  OF PRINTING A GARBLED AMOUNT, BUT IS STILL
+000300*                  TALLIED TOWARD THE RECONCILED RECORD COUNT.
+000310* 08/09/2026 RTA   2000-PROCESS-RECORD HAD NO ELSE FOR A RECORD
+000320*                  WHOSE TYPE CODE IS NOT HD/DT/TR -- IT WAS
+000330*                  SILENTLY SKIPPED WITH NO DISPLAY AND NO REJECT
+000340*                  COUNT, UNLIKE READ-FILE'S HANDLING OF THE SAME
+000350*                  CASE ON THE SAME FEED.  ADDED AN ELSE BRANCH
+000360*                  THAT DISPLAYS A BAD-RECORD-TYPE WARNING AND
+000370*                  ADDS TO DL100-REJECT-COUNT SO A CORRUPTED FEED
+000380*                  IS NOT UNDER-REPORTED.
+000390*----------------------------------------------------------------
+000400 IDENTIFICATION DIVISION.
+000410 PROGRAM-ID.  RPTGEN.
+000420 AUTHOR.  R. T. ALVAREZ.
+000430 INSTALLATION.  CUSTOMER FILE PROCESSING - DATA CENTER.
+000440 DATE-WRITTEN.  08/09/2026.
+000450 DATE-COMPILED.
+000460 ENVIRONMENT DIVISION.
+000470 INPUT-OUTPUT SECTION.
+000480 FILE-CONTROL.
+000490     SELECT IN-FILE     ASSIGN TO INFILE
+000500         ORGANIZATION IS SEQUENTIAL
+000510         FILE STATUS IS DL100-IN-FILE-STATUS.
+000520     SELECT REPORT-FILE ASSIGN TO RPTFILE
+000530         ORGANIZATION IS SEQUENTIAL.
+000540 DATA DIVISION.
+000550 FILE SECTION.
+000560 FD  IN-FILE
+000570     RECORDING MODE IS F
+000580     RECORD CONTAINS 80 CHARACTERS.
+000590     COPY CUSTREC.
+000600 FD  REPORT-FILE
+000610     RECORDING MODE IS F
+000620     RECORD CONTAINS 133 CHARACTERS.
+000630 01  RPT-REPORT-LINE                 PIC X(133).
+000640 WORKING-STORAGE SECTION.
+000650*----------------------------------------------------------------
+000660* SWITCHES
+000670*----------------------------------------------------------------
+000680 77  DL100-EOF-SWITCH                PIC X(01)   VALUE 'N'.
+000690     88  DL100-END-OF-FILE                       VALUE 'Y'.
+000700 77  DL100-TRAILER-SWITCH            PIC X(01)   VALUE 'N'.
+000710     88  DL100-TRAILER-FOUND                     VALUE 'Y'.
+000720 77  DL100-ABEND-SWITCH              PIC X(01)   VALUE 'N'.
+000730     88  DL100-ABEND-OCCURRED                    VALUE 'Y'.
+000740 77  DL100-REJECT-SWITCH             PIC X(01)   VALUE 'N'.
+000750     88  DL100-RECORD-REJECTED                   VALUE 'Y'.
+000760*----------------------------------------------------------------
+000770* COUNTERS
+000780*----------------------------------------------------------------
+000790 77  DL100-RECORD-COUNT              PIC 9(09)   COMP VALUE ZERO.
+000800 77  DL100-EXPECTED-COUNT            PIC 9(09)   COMP VALUE ZERO.
+000810 77  DL100-REJECT-COUNT              PIC 9(09)   COMP VALUE ZERO.
+000820 77  DL100-REPORTED-COUNT            PIC 9(09)   COMP VALUE ZERO.
+000830 77  DL100-LINE-COUNT                PIC 9(03)   COMP VALUE ZERO.
+000840 77  DL100-LINES-PER-PAGE            PIC 9(03)   COMP VALUE 55.
+000850 77  DL100-PAGE-NO                   PIC 9(04)   COMP VALUE ZERO.
+000860 77  DL100-TOTAL-AMOUNT          PIC S9(11)V99 COMP-3 VALUE ZERO.
+000870*----------------------------------------------------------------
+000880* EDIT MESSAGE WORK AREA
+000890*----------------------------------------------------------------
+000900 77  DL100-REJECT-REASON-TEXT        PIC X(20)   VALUE SPACES.
+000910*----------------------------------------------------------------
+000920* FILE STATUS KEYS
+000930*----------------------------------------------------------------
+000940 77  DL100-IN-FILE-STATUS            PIC X(02)   VALUE SPACES.
+000950*----------------------------------------------------------------
+000960* RUN DATE (SUPPLIED BY THE SYSTEM AT EXECUTION TIME)
+000970*----------------------------------------------------------------
+000980 01  DL100-RUN-DATE.
+000990     05  DL100-RUN-YEAR       PIC 9(04).
+001000     05  FILLER               PIC X(01) VALUE '-'.
+001010     05  DL100-RUN-MONTH      PIC 9(02).
+001020     05  FILLER               PIC X(01) VALUE '-'.
+001030     05  DL100-RUN-DAY        PIC 9(02).
+001040 01  DL100-CURRENT-DATE.
+001050     05  DL100-CURRENT-YEAR   PIC 9(04).
+001060     05  DL100-CURRENT-MONTH  PIC 9(02).
+001070     05  DL100-CURRENT-DAY    PIC 9(02).
+001080*----------------------------------------------------------------
+001090* REPORT PRINT AREAS -- ONE PER LINE TYPE, BUILT HERE AND MOVED
+001100* TO RPT-REPORT-LINE JUST BEFORE EACH WRITE.
+001110*----------------------------------------------------------------
+001120 01  DL100-TITLE-LINE.
+001130     05  DL100-TITLE-CC       PIC X(01) VALUE '1'.
+001140     05  FILLER               PIC X(01) VALUE SPACE.
+001150     05  FILLER               PIC X(09) VALUE 'RUN DATE:'.
+001160     05  DL100-TITLE-RUN-DATE PIC X(10).
+001170     05  FILLER               PIC X(05) VALUE SPACES.
+001180     05  FILLER               PIC X(34)
+001190             VALUE 'DAILY CUSTOMER TRANSACTION REPORT'.
+001200     05  FILLER               PIC X(05) VALUE SPACES.
+001210     05  FILLER               PIC X(05) VALUE 'PAGE '.
+001220     05  DL100-TITLE-PAGE-NO  PIC ZZZ9.
+001230     05  FILLER               PIC X(59) VALUE SPACES.
+001240 01  DL100-COLUMN-HEADING-LINE.
+001250     05  DL100-HDG-CC         PIC X(01) VALUE SPACE.
+001260     05  FILLER               PIC X(01) VALUE SPACE.
+001270     05  FILLER               PIC X(10) VALUE 'ACCOUNT NO'.
+001280     05  FILLER               PIC X(02) VALUE SPACES.
+001290     05  FILLER               PIC X(02) VALUE 'TC'.
+001300     05  FILLER               PIC X(03) VALUE SPACES.
+001310     05  FILLER               PIC X(15) VALUE 'TRANS AMOUNT'.
+001320     05  FILLER               PIC X(03) VALUE SPACES.
+001330     05  FILLER               PIC X(10) VALUE 'EFF DATE'.
+001340     05  FILLER               PIC X(03) VALUE SPACES.
+001350     05  FILLER               PIC X(25) VALUE 'CUSTOMER NAME'.
+001360     05  FILLER               PIC X(58) VALUE SPACES.
+001370 01  DL100-DETAIL-LINE.
+001380     05  DL100-DET-CC         PIC X(01) VALUE SPACE.
+001390     05  FILLER               PIC X(01) VALUE SPACE.
+001400     05  DL100-DET-ACCOUNT-NO PIC 9(10).
+001410     05  FILLER               PIC X(02) VALUE SPACES.
+001420     05  DL100-DET-TRANS-CODE PIC X(02).
+001430     05  FILLER               PIC X(03) VALUE SPACES.
+001440     05  DL100-DET-AMOUNT     PIC $$$,$$$,$$9.99-.
+001450     05  FILLER               PIC X(03) VALUE SPACES.
+001460     05  DL100-DET-EFF-DATE   PIC X(10).
+001470     05  FILLER               PIC X(03) VALUE SPACES.
+001480     05  DL100-DET-NAME       PIC X(25).
+001490     05  FILLER               PIC X(58) VALUE SPACES.
+001500 01  DL100-BLANK-LINE.
+001510     05  DL100-BLANK-CC       PIC X(01) VALUE SPACE.
+001520     05  FILLER               PIC X(132) VALUE SPACES.
+001530 01  DL100-TOTAL-LINE.
+001540     05  DL100-TOT-CC         PIC X(01) VALUE SPACE.
+001550     05  FILLER               PIC X(01) VALUE SPACE.
+001560     05  FILLER               PIC X(20) VALUE 'TOTAL RECORDS:'.
+001570     05  DL100-TOT-RECORD-COUNT PIC ZZZ,ZZZ,ZZ9.
+001580     05  FILLER               PIC X(05) VALUE SPACES.
+001590     05  FILLER               PIC X(20) VALUE 'TOTAL AMOUNT:'.
+001600     05  DL100-TOT-AMOUNT     PIC $$,$$$,$$$,$$9.99-.
+001610     05  FILLER               PIC X(57) VALUE SPACES.
+001620 PROCEDURE DIVISION.
+001630*----------------------------------------------------------------
+001640* 0000-MAINLINE
+001650*     CONTROLS OVERALL FLOW OF THE PROGRAM.
+001660*----------------------------------------------------------------
+001670 0000-MAINLINE.
+001680     PERFORM 1000-INITIALIZE
+001690         THRU 1000-EXIT
+001700     IF DL100-ABEND-OCCURRED
+001710         GO TO 9999-EXIT
+001720     END-IF
+001730     PERFORM 2000-PROCESS-RECORD
+001740         THRU 2000-EXIT
+001750         UNTIL DL100-END-OF-FILE
+001760     PERFORM 9000-TERMINATE
+001770         THRU 9000-EXIT.
+001780 9999-EXIT.
+001790     STOP RUN.
+001800*----------------------------------------------------------------
+001810* 1000-INITIALIZE
+001820*     OPENS IN-FILE AND REPORT-FILE, SETS UP THE RUN DATE, AND
+001830*     PRIMES THE READ LOOP.  IF IN-FILE FAILS TO OPEN, THE ERROR
+001840*     IS LOGGED AND THE ABEND SWITCH IS SET SO MAINLINE SKIPS
+001850*     THE REMAINING STEPS.
+001860*----------------------------------------------------------------
+001870 1000-INITIALIZE.
+001880     ACCEPT DL100-CURRENT-DATE FROM DATE YYYYMMDD
+001890     MOVE DL100-CURRENT-YEAR TO DL100-RUN-YEAR
+001900     MOVE DL100-CURRENT-MONTH TO DL100-RUN-MONTH
+001910     MOVE DL100-CURRENT-DAY TO DL100-RUN-DAY
+001920     OPEN OUTPUT REPORT-FILE
+001930     OPEN INPUT IN-FILE
+001940     IF DL100-IN-FILE-STATUS NOT = "00"
+001950         PERFORM 1900-IN-FILE-OPEN-ERROR
+001960             THRU 1900-EXIT
+001970     ELSE
+001980         PERFORM 2100-READ-IN-FILE
+001990             THRU 2100-EXIT
+002000     END-IF.
+002010 1000-EXIT.
+002020     EXIT.
+002030*----------------------------------------------------------------
+002040* 1900-IN-FILE-OPEN-ERROR
+002050*     LOGS THE FILE STATUS AND SETS A NON-ZERO RETURN CODE WHEN
+002060*     IN-FILE CANNOT BE OPENED.
+002070*----------------------------------------------------------------
+002080 1900-IN-FILE-OPEN-ERROR.
+002090     DISPLAY "IN-FILE OPEN FAILED, STATUS=" DL100-IN-FILE-STATUS
+002100     CLOSE REPORT-FILE
+002110     MOVE 8 TO RETURN-CODE
+002120     MOVE 'Y' TO DL100-ABEND-SWITCH.
+002130 1900-EXIT.
+002140     EXIT.
+002150*----------------------------------------------------------------
+002160* 2000-PROCESS-RECORD
+002170*     HEADER AND TRAILER RECORDS ARE SKIPPED (THE TRAILER'S
+002180*     CONTROL COUNT IS CAPTURED IN 2100-READ-IN-FILE FOR THE
+002190*     SUMMARY DISPLAYED AT THE END OF THE RUN).  A DETAIL RECORD
+002200*     THAT PASSES EDITING IS ADDED TO THE REPORT AND THE RUNNING
+002210*     TOTAL; ONE THAT FAILS IS LEFT OFF THE REPORT BUT IS STILL
+002220*     TALLIED TOWARD DL100-RECORD-COUNT, SINCE IT IS STILL A FEED
+002230*     DETAIL RECORD THE TRAILER'S CONTROL COUNT EXPECTS TO SEE.
+002240*     A RECORD WHOSE TYPE CODE IS NONE OF HD/DT/TR IS REJECTED
+002250*     OUTRIGHT -- DISPLAYED AND COUNTED AS A REJECT -- BUT IS NOT
+002260*     ADDED TO DL100-RECORD-COUNT SINCE IT IS NOT A REAL FEED
+002270*     DETAIL RECORD THE TRAILER IS EXPECTING.
+002280*----------------------------------------------------------------
+002290 2000-PROCESS-RECORD.
+002300     IF CUST-TYPE-DETAIL
+002310         PERFORM 2050-EDIT-DETAIL-RECORD
+002320             THRU 2050-EXIT
+002330         IF DL100-RECORD-REJECTED
+002340             DISPLAY "RECORD REJECTED FROM REPORT - ACCOUNT "
+002350                 CUST-ACCOUNT-NO " - " DL100-REJECT-REASON-TEXT
+002360             ADD 1 TO DL100-REJECT-COUNT
+002370         ELSE
+002380             PERFORM 2200-WRITE-DETAIL-LINE
+002390                 THRU 2200-EXIT
+002400         END-IF
+002410         ADD 1 TO DL100-RECORD-COUNT
+002420     ELSE
+002430         IF NOT CUST-TYPE-HEADER AND NOT CUST-TYPE-TRAILER
+002440             DISPLAY "RECORD REJECTED FROM REPORT - BAD RECORD "
+002450                 "TYPE " CUST-RECORD-TYPE
+002460             ADD 1 TO DL100-REJECT-COUNT
+002470         END-IF
+002480     END-IF
+002490     PERFORM 2100-READ-IN-FILE
+002500         THRU 2100-EXIT.
+002510 2000-EXIT.
+002520     EXIT.
+002530*----------------------------------------------------------------
+002540* 2050-EDIT-DETAIL-RECORD
+002550*     EDITS A DETAIL RECORD'S REQUIRED NUMERIC FIELDS, THE SAME
+002560*     CHECK READ-FILE PERFORMS ON THE SAME FEED.  SETS
+002570*     DL100-REJECT-SWITCH AND A REASON TEXT WHEN A FIELD FAILS.
+002580*----------------------------------------------------------------
+002590 2050-EDIT-DETAIL-RECORD.
+002600     MOVE 'N' TO DL100-REJECT-SWITCH
+002610     MOVE SPACES TO DL100-REJECT-REASON-TEXT
+002620     IF CUST-ACCOUNT-NO NOT NUMERIC
+002630         MOVE 'Y' TO DL100-REJECT-SWITCH
+002640         MOVE 'BAD ACCOUNT NUMBER' TO DL100-REJECT-REASON-TEXT
+002650     ELSE
+002660         IF CUST-TRANS-AMOUNT NOT NUMERIC
+002670             MOVE 'Y' TO DL100-REJECT-SWITCH
+002680             MOVE 'BAD TRANS AMOUNT' TO DL100-REJECT-REASON-TEXT
+002690         END-IF
+002700     END-IF.
+002710 2050-EXIT.
+002720     EXIT.
+002730*----------------------------------------------------------------
+002740* 2100-READ-IN-FILE
+002750*     READS THE NEXT RECORD AND CAPTURES THE TRAILER RECORD'S
+002760*     EXPECTED COUNT FOR THE CLOSING SUMMARY.
+002770*----------------------------------------------------------------
+002780 2100-READ-IN-FILE.
+002790     READ IN-FILE
+002800         AT END
+002810             MOVE 'Y' TO DL100-EOF-SWITCH
+002820         NOT AT END
+002830             IF CUST-TYPE-TRAILER
+002840                 MOVE 'Y' TO DL100-TRAILER-SWITCH
+002850                 MOVE CUST-TRAILER-COUNT
+002860                     TO DL100-EXPECTED-COUNT
+002870             END-IF
+002880     END-READ.
+002890 2100-EXIT.
+002900     EXIT.
+002910*----------------------------------------------------------------
+002920* 2200-WRITE-DETAIL-LINE
+002930*     STARTS A NEW PAGE IF THE CURRENT PAGE IS FULL OR NOT YET
+002940*     STARTED, THEN FORMATS AND WRITES ONE DETAIL LINE AND ADDS
+002950*     IT TO THE RUNNING TOTALS.
+002960*----------------------------------------------------------------
+002970 2200-WRITE-DETAIL-LINE.
+002980     IF DL100-PAGE-NO = ZERO
+002990             OR DL100-LINE-COUNT >= DL100-LINES-PER-PAGE
+003000         PERFORM 3000-WRITE-PAGE-HEADING
+003010             THRU 3000-EXIT
+003020     END-IF
+003030     MOVE CUST-ACCOUNT-NO TO DL100-DET-ACCOUNT-NO
+003040     MOVE CUST-TRANS-CODE TO DL100-DET-TRANS-CODE
+003050     MOVE CUST-TRANS-AMOUNT TO DL100-DET-AMOUNT
+003060     MOVE CUST-EFFECTIVE-DATE TO DL100-DET-EFF-DATE
+003070     MOVE CUST-CUSTOMER-NAME TO DL100-DET-NAME
+003080     MOVE DL100-DETAIL-LINE TO RPT-REPORT-LINE
+003090     WRITE RPT-REPORT-LINE
+003100     ADD 1 TO DL100-LINE-COUNT
+003110     ADD 1 TO DL100-REPORTED-COUNT
+003120     ADD CUST-TRANS-AMOUNT TO DL100-TOTAL-AMOUNT.
+003130 2200-EXIT.
+003140     EXIT.
+003150*----------------------------------------------------------------
+003160* 3000-WRITE-PAGE-HEADING
+003170*     ADVANCES TO A NEW PAGE AND WRITES THE REPORT TITLE AND
+003180*     COLUMN HEADING LINES.
+003190*----------------------------------------------------------------
+003200 3000-WRITE-PAGE-HEADING.
+003210     ADD 1 TO DL100-PAGE-NO
+003220     MOVE DL100-RUN-DATE TO DL100-TITLE-RUN-DATE
+003230     MOVE DL100-PAGE-NO TO DL100-TITLE-PAGE-NO
+003240     MOVE DL100-TITLE-LINE TO RPT-REPORT-LINE
+003250     WRITE RPT-REPORT-LINE
+003260     MOVE DL100-BLANK-LINE TO RPT-REPORT-LINE
+003270     WRITE RPT-REPORT-LINE
+003280     MOVE DL100-COLUMN-HEADING-LINE TO RPT-REPORT-LINE
+003290     WRITE RPT-REPORT-LINE
+003300     MOVE DL100-BLANK-LINE TO RPT-REPORT-LINE
+003310     WRITE RPT-REPORT-LINE
+003320     MOVE ZERO TO DL100-LINE-COUNT.
+003330 3000-EXIT.
+003340     EXIT.
+003350*----------------------------------------------------------------
+003360* 9000-TERMINATE
+003370*     WRITES THE GRAND-TOTAL LINE, CLOSES THE FILES, AND
+003380*     DISPLAYS A SUMMARY OF THE RUN FOR THE JOB LOG.
+003390*----------------------------------------------------------------
+003400 9000-TERMINATE.
+003410     MOVE DL100-REPORTED-COUNT TO DL100-TOT-RECORD-COUNT
+003420     MOVE DL100-TOTAL-AMOUNT TO DL100-TOT-AMOUNT
+003430     MOVE DL100-BLANK-LINE TO RPT-REPORT-LINE
+003440     WRITE RPT-REPORT-LINE
+003450     MOVE DL100-TOTAL-LINE TO RPT-REPORT-LINE
+003460     WRITE RPT-REPORT-LINE
+003470     CLOSE IN-FILE
+003480     CLOSE REPORT-FILE
+003490     DISPLAY "RECORDS REPORTED: " DL100-REPORTED-COUNT
+003500     DISPLAY "RECORDS REJECTED: " DL100-REJECT-COUNT
+003510     IF NOT DL100-TRAILER-FOUND
+003520         DISPLAY "WARNING - NO TRAILER RECORD FOUND ON IN-FILE"
+003530         MOVE 16 TO RETURN-CODE
+003540     ELSE
+003550         IF DL100-RECORD-COUNT NOT = DL100-EXPECTED-COUNT
+003560             DISPLAY "WARNING - RECORD COUNT MISMATCH, EXPECTED "
+003570                 DL100-EXPECTED-COUNT " ACTUAL "
+003580                 DL100-RECORD-COUNT
+003590             MOVE 16 TO RETURN-CODE
+003600         END-IF
+003610     END-IF.
+003620 9000-EXIT.
+003630     EXIT.
