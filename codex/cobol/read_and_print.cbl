@@ -1,17 +1,564 @@
-       identification division.
-         program-id.  read-file.
-       data division.
-            file section.
-            fd  in-file.
-            01  in-rec pic x(80).
-       procedure division.
-         begin.
-                open input in-file
-                read in-file
-                at end
-                    display "end of file"
-                not at end
-                    display in-rec
-                end-read
-                close in-file
-                stop run.
\ No newline at end of file
+000010*****************************************************************
+000020* PROGRAM-ID : READFILE
+000030* AUTHOR     : R. T. ALVAREZ
+000040* INSTALLATION: CUSTOMER FILE PROCESSING - DATA CENTER
+000050* DATE-WRITTEN: 01/15/1998
+000060* REMARKS    : READS IN-FILE AND DISPLAYS EACH INPUT RECORD.
+000070*****************************************************************
+000080*----------------------------------------------------------------
+000090* MODIFICATION HISTORY
+000100*----------------------------------------------------------------
+000110* DATE       INIT  DESCRIPTION
+000120* 01/15/1998 RTA   ORIGINAL PROGRAM.
+000130* 08/09/2026 RTA   LOOP THROUGH ALL OF IN-FILE INSTEAD OF READING
+000140*                  ONLY THE FIRST RECORD.  DISPLAY A FINAL COUNT
+000150*                  OF RECORDS PROCESSED.  ADDED FILE-CONTROL ENTRY
+000160*                  FOR IN-FILE SO THE PROGRAM WILL OPEN CORRECTLY.
+000170* 08/09/2026 RTA   DOCUMENTED INFILE AS THE DD NAME FOR THIS JOB.
+000180*                  SEE JCL MEMBER DL100A FOR THE SCHEDULED BATCH
+000190*                  JOB STEP.
+000200* 08/09/2026 RTA   REPLACED THE UNSTRUCTURED IN-REC LAYOUT WITH
+000210*                  COPYBOOK CUSTREC, WHICH BREAKS THE 80-BYTE
+000220*                  FEED RECORD OUT INTO ITS REAL FIELDS.
+000230* 08/09/2026 RTA   ADDED RECONCILIATION AGAINST THE TRAILER
+000240*                  CONTROL RECORD'S EXPECTED RECORD COUNT.
+000250* 08/09/2026 RTA   ADDED OUT-FILE SO PROCESSED DETAIL RECORDS
+000260*                  ARE WRITTEN TO A REAL OUTPUT DATASET INSTEAD
+000270*                  OF ONLY BEING DISPLAYED.
+000280* 08/09/2026 RTA   ADDED FILE STATUS CHECKING AND AN OPEN-ERROR
+000290*                  PARAGRAPH FOR IN-FILE SO A MISSING OR BAD
+000300*                  INPUT DATASET IS LOGGED WITH A NON-ZERO
+000310*                  RETURN CODE INSTEAD OF AN UNDEFINED RESULT.
+000320* 08/09/2026 RTA   ADDED CKPT-FILE CHECKPOINT/RESTART SUPPORT.
+000330*                  A CHECKPOINT IS WRITTEN EVERY DL100-CKPT-
+000340*                  INTERVAL DETAIL RECORDS SO A RERUN AFTER AN
+000350*                  ABEND CAN SKIP PAST ALREADY-PROCESSED DATA.
+000360* 08/09/2026 RTA   RECOGNIZED THE FEED'S LEADING HEADER RECORD
+000370*                  (CUSTREC CUST-TYPE-HEADER).  THE HEADER IS
+000380*                  DISPLAYED FOR THE JOB LOG BUT IS NOT WRITTEN
+000390*                  TO OUT-FILE OR COUNTED AS A DETAIL RECORD.
+000400* 08/09/2026 RTA   ADDED AN EDIT PASS FOR DETAIL RECORDS (VALID
+000410*                  RECORD-TYPE CODE, NUMERIC ACCOUNT NUMBER AND
+000420*                  TRANS AMOUNT).  RECORDS THAT FAIL EDITING ARE
+000430*                  WRITTEN TO REJECT-FILE WITH A REASON CODE
+000440*                  INSTEAD OF OUT-FILE.  A RECORD WHOSE TYPE CODE
+000450*                  IS NOT HD/DT/TR IS NO LONGER TREATED AS A
+000460*                  DETAIL RECORD FOR COUNTING/CHECKPOINTING
+000470*                  PURPOSES; 1260-SKIP-ONE-RECORD WAS UPDATED TO
+000480*                  MATCH SO A RESTART SKIPS THE SAME RECORDS THAT
+000490*                  WERE ORIGINALLY COUNTED.
+000500* 08/09/2026 RTA   ADDED AN AUDIT TRAIL LOG (AUDIT-FILE).  EVERY
+000510*                  RUN APPENDS ONE LINE RECORDING THE RUN DATE
+000520*                  AND TIME, THE INPUT DD NAME, THE RECORDS
+000530*                  PROCESSED AND REJECTED COUNTS, AND THE FINAL
+000540*                  RETURN CODE, SO OPERATIONS HAS A HISTORY OF
+000550*                  EVERY EXECUTION WITHOUT HAVING TO DIG THROUGH
+000560*                  OLD JOB LOGS.
+000570* 08/09/2026 RTA   RENAMED THE PROGRAM-ID FROM READ-FILE TO
+000580*                  READFILE TO MATCH THE LOAD LIBRARY MEMBER THE
+000590*                  JCL ACTUALLY EXECUTES (PGM=READFILE).  MOVED
+000600*                  DETAIL RECORD TALLYING AND CHECKPOINTING OUT
+000610*                  OF THE READ-AHEAD PARAGRAPH (2100-READ-IN-
+000620*                  FILE) AND INTO A NEW 2070-TALLY-DETAIL-RECORD,
+000630*                  PERFORMED FROM 2000-PROCESS-RECORD ONLY AFTER
+000640*                  A RECORD IS ACTUALLY WRITTEN TO OUT-FILE OR
+000650*                  REJECT-FILE -- TALLYING AT READ TIME COULD
+000660*                  CHECKPOINT A RECORD AS DONE BEFORE IT WAS
+000670*                  ACTUALLY ON DISK.  ADDED AN AT END CLAUSE TO
+000680*                  THE CKPT-FILE READ IN 1200-CHECK-RESTART.
+000690*                  TIGHTENED 9200-WRITE-AUDIT-RECORD SO ONLY A
+000700*                  NOT-FOUND STATUS ON OPEN EXTEND FALLS BACK TO
+000710*                  OPEN OUTPUT; ANY OTHER NON-ZERO STATUS IS
+000720*                  REPORTED AND THE AUDIT WRITE IS SKIPPED RATHER
+000730*                  THAN RISKING TRUNCATION OF THE EXISTING AUDIT
+000740*                  TRAIL.
+000750* 08/09/2026 RTA   OUT-FILE AND REJECT-FILE ARE NOW OPENED EXTEND
+000760*                  INSTEAD OF OUTPUT WHEN 1200-CHECK-RESTART FINDS
+000770*                  A CHECKPOINT, SO THE RECORDS A PRIOR ABENDED
+000780*                  RUN ALREADY WROTE ARE NOT DISCARDED BY A
+000790*                  RESTART -- THEY WERE BEING SILENTLY LOST.  THIS
+000800*                  REQUIRES OPERATIONS TO RESTART AGAINST THE SAME
+000810*                  OUTPUT GENERATION THE ABENDED RUN CREATED; SEE
+000820*                  JCL MEMBER DL100A.  ALSO MOVED THE CHECKPOINT
+000830*                  RESET IN 9000-TERMINATE SO IT FIRES ON ANY
+000840*                  NORMAL COMPLETION, NOT ONLY A FULLY RECONCILED
+000850*                  ONE -- LEAVING A NON-ZERO CHECKPOINT AFTER A
+000860*                  COMPLETED RUN THAT MERELY WARNED ON A COUNT
+000870*                  MISMATCH MEANT THE NEXT RUN COULD SKIP RECORDS
+000880*                  OFF THE FRONT OF A COMPLETELY UNRELATED LATER
+000890*                  FEED.  CHECKPOINT RESTART IS NOW ONLY ABLE TO
+000900*                  FIRE AFTER A RUN THAT ACTUALLY FAILED TO REACH
+000910*                  9000-TERMINATE.
+000920*----------------------------------------------------------------
+000930 IDENTIFICATION DIVISION.
+000940 PROGRAM-ID.  READFILE.
+000950 AUTHOR.  R. T. ALVAREZ.
+000960 INSTALLATION.  CUSTOMER FILE PROCESSING - DATA CENTER.
+000970 DATE-WRITTEN.  01/15/1998.
+000980 DATE-COMPILED.
+000990 ENVIRONMENT DIVISION.
+001000 INPUT-OUTPUT SECTION.
+001010 FILE-CONTROL.
+001020     SELECT IN-FILE  ASSIGN TO INFILE
+001030         ORGANIZATION IS SEQUENTIAL
+001040         FILE STATUS IS DL100-IN-FILE-STATUS.
+001050     SELECT OUT-FILE ASSIGN TO OUTFILE
+001060         ORGANIZATION IS SEQUENTIAL.
+001070     SELECT CKPT-FILE ASSIGN TO CKPTFILE
+001080         ORGANIZATION IS SEQUENTIAL
+001090         FILE STATUS IS DL100-CKPT-FILE-STATUS.
+001100     SELECT REJECT-FILE ASSIGN TO RJCTFILE
+001110         ORGANIZATION IS SEQUENTIAL.
+001120     SELECT AUDIT-FILE ASSIGN TO AUDITLOG
+001130         ORGANIZATION IS SEQUENTIAL
+001140         FILE STATUS IS DL100-AUDIT-FILE-STATUS.
+001150 DATA DIVISION.
+001160 FILE SECTION.
+001170 FD  IN-FILE
+001180     RECORDING MODE IS F
+001190     RECORD CONTAINS 80 CHARACTERS.
+001200     COPY CUSTREC.
+001210 FD  OUT-FILE
+001220     RECORDING MODE IS F
+001230     RECORD CONTAINS 80 CHARACTERS.
+001240 01  OUT-REC                         PIC X(80).
+001250 FD  CKPT-FILE
+001260     RECORDING MODE IS F
+001270     RECORD CONTAINS 9 CHARACTERS.
+001280 01  CKPT-REC.
+001290     05  CKPT-LAST-RECORD-NO         PIC 9(09).
+001300 FD  REJECT-FILE
+001310     RECORDING MODE IS F
+001320     RECORD CONTAINS 100 CHARACTERS.
+001330 01  REJECT-REC.
+001340     05  REJECT-ORIGINAL-DATA        PIC X(80).
+001350     05  REJECT-REASON               PIC X(20).
+001360 FD  AUDIT-FILE
+001370     RECORDING MODE IS F
+001380     RECORD CONTAINS 100 CHARACTERS.
+001390 01  AUDIT-REC.
+001400     05  AUDIT-RUN-DATE               PIC X(10).
+001410     05  FILLER                       PIC X(01).
+001420     05  AUDIT-RUN-TIME               PIC X(08).
+001430     05  FILLER                       PIC X(01).
+001440     05  AUDIT-INPUT-FILE             PIC X(08).
+001450     05  FILLER                       PIC X(01).
+001460     05  AUDIT-RECORD-COUNT           PIC 9(09).
+001470     05  FILLER                       PIC X(01).
+001480     05  AUDIT-REJECT-COUNT           PIC 9(09).
+001490     05  FILLER                       PIC X(01).
+001500     05  AUDIT-RETURN-CODE            PIC 9(03).
+001510     05  FILLER                       PIC X(48).
+001520 WORKING-STORAGE SECTION.
+001530*----------------------------------------------------------------
+001540* SWITCHES
+001550*----------------------------------------------------------------
+001560 77  DL100-EOF-SWITCH                PIC X(01)   VALUE 'N'.
+001570     88  DL100-END-OF-FILE                       VALUE 'Y'.
+001580 77  DL100-TRAILER-SWITCH            PIC X(01)   VALUE 'N'.
+001590     88  DL100-TRAILER-FOUND                     VALUE 'Y'.
+001600 77  DL100-ABEND-SWITCH              PIC X(01)   VALUE 'N'.
+001610     88  DL100-ABEND-OCCURRED                    VALUE 'Y'.
+001620 77  DL100-REJECT-SWITCH             PIC X(01)   VALUE 'N'.
+001630     88  DL100-RECORD-REJECTED                   VALUE 'Y'.
+001640*----------------------------------------------------------------
+001650* COUNTERS
+001660*----------------------------------------------------------------
+001670 77  DL100-RECORD-COUNT              PIC 9(09)   COMP VALUE ZERO.
+001680 77  DL100-EXPECTED-COUNT            PIC 9(09)   COMP VALUE ZERO.
+001690 77  DL100-RESTART-COUNT             PIC 9(09)   COMP VALUE ZERO.
+001700 77  DL100-SKIP-COUNTER              PIC 9(09)   COMP VALUE ZERO.
+001710 77  DL100-CKPT-INTERVAL             PIC 9(05)   COMP VALUE 1000.
+001720 77  DL100-CKPT-QUOTIENT             PIC 9(09)   COMP VALUE ZERO.
+001730 77  DL100-CKPT-REMAINDER            PIC 9(05)   COMP VALUE ZERO.
+001740 77  DL100-REJECT-COUNT              PIC 9(09)   COMP VALUE ZERO.
+001750*----------------------------------------------------------------
+001760* FILE STATUS KEYS
+001770*----------------------------------------------------------------
+001780 77  DL100-IN-FILE-STATUS            PIC X(02)   VALUE SPACES.
+001790 77  DL100-CKPT-FILE-STATUS          PIC X(02)   VALUE SPACES.
+001800 77  DL100-AUDIT-FILE-STATUS         PIC X(02)   VALUE SPACES.
+001810     88  DL100-AUDIT-FILE-NOT-FOUND              VALUE "35".
+001820*----------------------------------------------------------------
+001830* EDIT MESSAGE WORK AREA
+001840*----------------------------------------------------------------
+001850 77  DL100-REJECT-REASON-TEXT        PIC X(20)   VALUE SPACES.
+001860*----------------------------------------------------------------
+001870* RUN DATE AND TIME (SUPPLIED BY THE SYSTEM AT EXECUTION TIME)
+001880*----------------------------------------------------------------
+001890 01  DL100-RUN-DATE.
+001900     05  DL100-RUN-YEAR               PIC 9(04).
+001910     05  FILLER                       PIC X(01) VALUE '-'.
+001920     05  DL100-RUN-MONTH              PIC 9(02).
+001930     05  FILLER                       PIC X(01) VALUE '-'.
+001940     05  DL100-RUN-DAY                PIC 9(02).
+001950 01  DL100-CURRENT-DATE.
+001960     05  DL100-CURRENT-YEAR           PIC 9(04).
+001970     05  DL100-CURRENT-MONTH          PIC 9(02).
+001980     05  DL100-CURRENT-DAY            PIC 9(02).
+001990 01  DL100-RUN-TIME.
+002000     05  DL100-RUN-HOURS              PIC 9(02).
+002010     05  FILLER                       PIC X(01) VALUE ':'.
+002020     05  DL100-RUN-MINUTES            PIC 9(02).
+002030     05  FILLER                       PIC X(01) VALUE ':'.
+002040     05  DL100-RUN-SECONDS            PIC 9(02).
+002050 01  DL100-CURRENT-TIME.
+002060     05  DL100-CURRENT-HOURS          PIC 9(02).
+002070     05  DL100-CURRENT-MINUTES        PIC 9(02).
+002080     05  DL100-CURRENT-SECONDS        PIC 9(02).
+002090     05  DL100-CURRENT-HUNDREDTHS     PIC 9(02).
+002100 PROCEDURE DIVISION.
+002110*----------------------------------------------------------------
+002120* 0000-MAINLINE
+002130*     CONTROLS OVERALL FLOW OF THE PROGRAM.
+002140*----------------------------------------------------------------
+002150 0000-MAINLINE.
+002160     PERFORM 1000-INITIALIZE
+002170         THRU 1000-EXIT
+002180     IF DL100-ABEND-OCCURRED
+002190         GO TO 9999-EXIT
+002200     END-IF
+002210     PERFORM 2000-PROCESS-RECORD
+002220         THRU 2000-EXIT
+002230         UNTIL DL100-END-OF-FILE
+002240     PERFORM 9000-TERMINATE
+002250         THRU 9000-EXIT.
+002260 9999-EXIT.
+002270     PERFORM 9200-WRITE-AUDIT-RECORD
+002280         THRU 9200-EXIT
+002290     STOP RUN.
+002300*----------------------------------------------------------------
+002310* 1000-INITIALIZE
+002320*     OPENS IN-FILE, CHECKS FOR A RESTART CHECKPOINT, THEN OPENS
+002330*     OUT-FILE AND REJECT-FILE, AND PRIMES THE READ LOOP.  IF
+002340*     IN-FILE FAILS TO OPEN, THE ERROR IS LOGGED AND THE ABEND
+002350*     SWITCH IS SET SO MAINLINE SKIPS THE REMAINING STEPS.
+002360*----------------------------------------------------------------
+002370 1000-INITIALIZE.
+002380     OPEN INPUT IN-FILE
+002390     IF DL100-IN-FILE-STATUS NOT = "00"
+002400         PERFORM 1900-IN-FILE-OPEN-ERROR
+002410             THRU 1900-EXIT
+002420     ELSE
+002430         PERFORM 1200-CHECK-RESTART
+002440             THRU 1200-EXIT
+002450         PERFORM 1280-OPEN-OUTPUT-FILES
+002460             THRU 1280-EXIT
+002470         PERFORM 2100-READ-IN-FILE
+002480             THRU 2100-EXIT
+002490     END-IF.
+002500 1000-EXIT.
+002510     EXIT.
+002520*----------------------------------------------------------------
+002530* 1200-CHECK-RESTART
+002540*     LOOKS FOR A CHECKPOINT FROM A PRIOR RUN THAT ABENDED.  IF
+002550*     ONE IS FOUND, THE DETAIL RECORDS IT COVERS ARE SKIPPED SO
+002560*     A RESTARTED RUN DOES NOT REPROCESS THE WHOLE FILE.
+002570*----------------------------------------------------------------
+002580 1200-CHECK-RESTART.
+002590     OPEN INPUT CKPT-FILE
+002600     IF DL100-CKPT-FILE-STATUS = "00"
+002610         READ CKPT-FILE
+002620             AT END
+002630                 MOVE ZERO TO DL100-RESTART-COUNT
+002640             NOT AT END
+002650                 MOVE CKPT-LAST-RECORD-NO TO DL100-RESTART-COUNT
+002660         END-READ
+002670         CLOSE CKPT-FILE
+002680         IF DL100-RESTART-COUNT > ZERO
+002690             DISPLAY "RESTARTING AFTER RECORD "
+002700                 DL100-RESTART-COUNT
+002710             PERFORM 1250-SKIP-PROCESSED-RECORDS
+002720                 THRU 1250-EXIT
+002730         END-IF
+002740     END-IF.
+002750 1200-EXIT.
+002760     EXIT.
+002770*----------------------------------------------------------------
+002780* 1280-OPEN-OUTPUT-FILES
+002790*     OPENS OUT-FILE AND REJECT-FILE.  A CHECKPOINT RESTART OPENS
+002800*     THEM EXTEND INSTEAD OF OUTPUT SO THE RECORDS A PRIOR ABENDED
+002810*     RUN ALREADY WROTE ARE PRESERVED RATHER THAN TRUNCATED; THIS
+002820*     RELIES ON OPERATIONS RESTARTING THE JOB AGAINST THE SAME
+002830*     OUTPUT GENERATION THE ABENDED RUN CREATED (SEE JCL MEMBER
+002840*     DL100A).
+002850*----------------------------------------------------------------
+002860 1280-OPEN-OUTPUT-FILES.
+002870     IF DL100-RESTART-COUNT > ZERO
+002880         OPEN EXTEND OUT-FILE
+002890         OPEN EXTEND REJECT-FILE
+002900     ELSE
+002910         OPEN OUTPUT OUT-FILE
+002920         OPEN OUTPUT REJECT-FILE
+002930     END-IF.
+002940 1280-EXIT.
+002950     EXIT.
+002960*----------------------------------------------------------------
+002970* 1250-SKIP-PROCESSED-RECORDS
+002980*     RE-READS AND DISCARDS THE DETAIL RECORDS ALREADY WRITTEN
+002990*     TO OUT-FILE ON A PRIOR RUN, REPOSITIONING IN-FILE PAST
+003000*     THEM WITHOUT REPROCESSING THEM.
+003010*----------------------------------------------------------------
+003020 1250-SKIP-PROCESSED-RECORDS.
+003030     MOVE DL100-RESTART-COUNT TO DL100-RECORD-COUNT
+003040     MOVE ZERO TO DL100-SKIP-COUNTER
+003050     PERFORM 1260-SKIP-ONE-RECORD
+003060         THRU 1260-EXIT
+003070         UNTIL DL100-SKIP-COUNTER >= DL100-RESTART-COUNT
+003080             OR DL100-END-OF-FILE.
+003090 1250-EXIT.
+003100     EXIT.
+003110*----------------------------------------------------------------
+003120* 1260-SKIP-ONE-RECORD
+003130*     READS AND DISCARDS A SINGLE ALREADY-PROCESSED RECORD.  ONLY
+003140*     RECORDS WITH A VALID DETAIL RECORD-TYPE CODE COUNT TOWARD
+003150*     THE NUMBER SKIPPED, SINCE DL100-RESTART-COUNT REFLECTS
+003160*     DL100-RECORD-COUNT, WHICH IS ONLY INCREMENTED FOR THOSE
+003170*     SAME RECORDS IN 2100-READ-IN-FILE.
+003180*----------------------------------------------------------------
+003190 1260-SKIP-ONE-RECORD.
+003200     READ IN-FILE
+003210         AT END
+003220             MOVE 'Y' TO DL100-EOF-SWITCH
+003230         NOT AT END
+003240             IF CUST-TYPE-DETAIL
+003250                 ADD 1 TO DL100-SKIP-COUNTER
+003260             END-IF
+003270     END-READ.
+003280 1260-EXIT.
+003290     EXIT.
+003300*----------------------------------------------------------------
+003310* 1900-IN-FILE-OPEN-ERROR
+003320*     LOGS THE FILE STATUS AND SETS A NON-ZERO RETURN CODE WHEN
+003330*     IN-FILE CANNOT BE OPENED.  OUT-FILE AND REJECT-FILE ARE NOT
+003340*     YET OPEN AT THIS POINT, SINCE 1000-INITIALIZE OPENS IN-FILE
+003350*     FIRST, SO THERE IS NOTHING TO CLOSE HERE.
+003360*----------------------------------------------------------------
+003370 1900-IN-FILE-OPEN-ERROR.
+003380     DISPLAY "IN-FILE OPEN FAILED, STATUS=" DL100-IN-FILE-STATUS
+003390     MOVE 8 TO RETURN-CODE
+003400     MOVE 'Y' TO DL100-ABEND-SWITCH.
+003410 1900-EXIT.
+003420     EXIT.
+003430*----------------------------------------------------------------
+003440* 2000-PROCESS-RECORD
+003450*     DISPLAYS AND WRITES A GOOD DETAIL RECORD TO OUT-FILE, THEN
+003460*     READS THE NEXT RECORD.  A DETAIL RECORD THAT FAILS EDITING
+003470*     IS WRITTEN TO REJECT-FILE INSTEAD.  A RECORD WHOSE TYPE
+003480*     CODE IS NOT HD/DT/TR IS ALSO REJECTED.  THE HEADER RECORD
+003490*     IS ONLY DISPLAYED; THE TRAILER RECORD IS NOT DISPLAYED OR
+003500*     WRITTEN AT ALL.  A DETAIL RECORD IS TALLIED AND CHECKPOINTED
+003510*     (2070-TALLY-DETAIL-RECORD) ONLY AFTER IT HAS ACTUALLY BEEN
+003520*     WRITTEN TO OUT-FILE OR REJECT-FILE, SO A CHECKPOINTED COUNT
+003530*     ALWAYS REFLECTS RECORDS THAT ARE ACTUALLY ON DISK.
+003540*----------------------------------------------------------------
+003550 2000-PROCESS-RECORD.
+003560     IF CUST-TYPE-HEADER
+003570         DISPLAY "FEED HEADER - ID: " CUST-HEADER-FEED-ID
+003580             " DATE: " CUST-HEADER-FEED-DATE
+003590     ELSE
+003600         IF CUST-TYPE-TRAILER
+003610             CONTINUE
+003620         ELSE
+003630             IF CUST-TYPE-DETAIL
+003640                 PERFORM 2050-EDIT-DETAIL-RECORD
+003650                     THRU 2050-EXIT
+003660                 IF DL100-RECORD-REJECTED
+003670                     PERFORM 2060-WRITE-REJECT-RECORD
+003680                         THRU 2060-EXIT
+003690                 ELSE
+003700                     DISPLAY CUST-ACCOUNT-NO  " " CUST-TRANS-CODE
+003710                         " " CUST-TRANS-AMOUNT
+003720                         " " CUST-EFFECTIVE-DATE
+003730                         " " CUST-CUSTOMER-NAME
+003740                     MOVE CUST-RECORD TO OUT-REC
+003750                     WRITE OUT-REC
+003760                 END-IF
+003770                 PERFORM 2070-TALLY-DETAIL-RECORD
+003780                     THRU 2070-EXIT
+003790             ELSE
+003800                 MOVE 'Y' TO DL100-REJECT-SWITCH
+003810                 MOVE 'BAD RECORD TYPE'
+003820                     TO DL100-REJECT-REASON-TEXT
+003830                 PERFORM 2060-WRITE-REJECT-RECORD
+003840                     THRU 2060-EXIT
+003850             END-IF
+003860         END-IF
+003870     END-IF
+003880     PERFORM 2100-READ-IN-FILE
+003890         THRU 2100-EXIT.
+003900 2000-EXIT.
+003910     EXIT.
+003920*----------------------------------------------------------------
+003930* 2050-EDIT-DETAIL-RECORD
+003940*     EDITS A DETAIL RECORD'S REQUIRED NUMERIC FIELDS.  SETS
+003950*     DL100-REJECT-SWITCH AND A REASON TEXT WHEN A FIELD FAILS.
+003960*----------------------------------------------------------------
+003970 2050-EDIT-DETAIL-RECORD.
+003980     MOVE 'N' TO DL100-REJECT-SWITCH
+003990     MOVE SPACES TO DL100-REJECT-REASON-TEXT
+004000     IF CUST-ACCOUNT-NO NOT NUMERIC
+004010         MOVE 'Y' TO DL100-REJECT-SWITCH
+004020         MOVE 'BAD ACCOUNT NUMBER' TO DL100-REJECT-REASON-TEXT
+004030     ELSE
+004040         IF CUST-TRANS-AMOUNT NOT NUMERIC
+004050             MOVE 'Y' TO DL100-REJECT-SWITCH
+004060             MOVE 'BAD TRANS AMOUNT' TO DL100-REJECT-REASON-TEXT
+004070         END-IF
+004080     END-IF.
+004090 2050-EXIT.
+004100     EXIT.
+004110*----------------------------------------------------------------
+004120* 2060-WRITE-REJECT-RECORD
+004130*     WRITES THE ORIGINAL RECORD IMAGE AND THE REJECT REASON TO
+004140*     REJECT-FILE AND TALLIES THE REJECT COUNT.
+004150*----------------------------------------------------------------
+004160 2060-WRITE-REJECT-RECORD.
+004170     MOVE CUST-RECORD TO REJECT-ORIGINAL-DATA
+004180     MOVE DL100-REJECT-REASON-TEXT TO REJECT-REASON
+004190     WRITE REJECT-REC
+004200     ADD 1 TO DL100-REJECT-COUNT.
+004210 2060-EXIT.
+004220     EXIT.
+004230*----------------------------------------------------------------
+004240* 2070-TALLY-DETAIL-RECORD
+004250*     TALLIES A DETAIL RECORD TOWARD DL100-RECORD-COUNT AND
+004260*     CHECKPOINTS EVERY DL100-CKPT-INTERVAL RECORDS.  PERFORMED
+004270*     FROM 2000-PROCESS-RECORD ONLY AFTER THE RECORD HAS ALREADY
+004280*     BEEN WRITTEN TO OUT-FILE OR REJECT-FILE, SO A CHECKPOINTED
+004290*     COUNT NEVER CLAIMS A RECORD AS DONE BEFORE IT IS ACTUALLY
+004300*     ON DISK.
+004310*----------------------------------------------------------------
+004320 2070-TALLY-DETAIL-RECORD.
+004330     ADD 1 TO DL100-RECORD-COUNT
+004340     DIVIDE DL100-RECORD-COUNT
+004350         BY DL100-CKPT-INTERVAL
+004360         GIVING DL100-CKPT-QUOTIENT
+004370         REMAINDER DL100-CKPT-REMAINDER
+004380     IF DL100-CKPT-REMAINDER = ZERO
+004390         PERFORM 1300-WRITE-CHECKPOINT
+004400             THRU 1300-EXIT
+004410     END-IF.
+004420 2070-EXIT.
+004430     EXIT.
+004440*----------------------------------------------------------------
+004450* 2100-READ-IN-FILE
+004460*     READS THE NEXT RECORD.  THE TRAILER RECORD'S EXPECTED COUNT
+004470*     IS CAPTURED FOR RECONCILIATION IN 9000-TERMINATE.  DETAIL
+004480*     RECORDS ARE TALLIED AND CHECKPOINTED SEPARATELY, IN
+004490*     2070-TALLY-DETAIL-RECORD, AFTER THEY HAVE BEEN WRITTEN.
+004500*----------------------------------------------------------------
+004510 2100-READ-IN-FILE.
+004520     READ IN-FILE
+004530         AT END
+004540             MOVE 'Y' TO DL100-EOF-SWITCH
+004550         NOT AT END
+004560             IF CUST-TYPE-TRAILER
+004570                 MOVE 'Y' TO DL100-TRAILER-SWITCH
+004580                 MOVE CUST-TRAILER-COUNT
+004590                     TO DL100-EXPECTED-COUNT
+004600             END-IF
+004610     END-READ.
+004620 2100-EXIT.
+004630     EXIT.
+004640*----------------------------------------------------------------
+004650* 1300-WRITE-CHECKPOINT
+004660*     SAVES THE NUMBER OF DETAIL RECORDS SUCCESSFULLY PROCESSED
+004670*     SO FAR SO A RESTARTED RUN CAN SKIP PAST THEM.
+004680*----------------------------------------------------------------
+004690 1300-WRITE-CHECKPOINT.
+004700     MOVE DL100-RECORD-COUNT TO CKPT-LAST-RECORD-NO
+004710     OPEN OUTPUT CKPT-FILE
+004720     WRITE CKPT-REC
+004730     CLOSE CKPT-FILE.
+004740 1300-EXIT.
+004750     EXIT.
+004760*----------------------------------------------------------------
+004770* 9000-TERMINATE
+004780*     CLOSES IN-FILE, OUT-FILE, AND REJECT-FILE, DISPLAYS THE
+004790*     FINAL RECORD AND REJECT COUNTS, AND RECONCILES THE DETAIL
+004800*     COUNT AGAINST THE TRAILER RECORD'S EXPECTED COUNT.  THE
+004810*     CHECKPOINT IS RESET WHETHER OR NOT THE RECONCILIATION
+004820*     WARNS, BECAUSE REACHING THIS PARAGRAPH AT ALL MEANS THE RUN
+004830*     COMPLETED RATHER THAN ABENDED -- CHECKPOINT/RESTART EXISTS
+004840*     ONLY TO RESUME A RUN THAT DID NOT GET THIS FAR.  LEAVING A
+004850*     NON-ZERO CHECKPOINT AFTER A COMPLETED BUT MISMATCHED RUN
+004860*     WOULD CAUSE THE NEXT RUN, AGAINST A DIFFERENT DAY'S FEED,
+004870*     TO SKIP RECORDS THAT WERE NEVER ACTUALLY PROCESSED.
+004880*----------------------------------------------------------------
+004890 9000-TERMINATE.
+004900     CLOSE IN-FILE
+004910     CLOSE OUT-FILE
+004920     CLOSE REJECT-FILE
+004930     DISPLAY "RECORDS PROCESSED: " DL100-RECORD-COUNT
+004940     DISPLAY "RECORDS REJECTED: " DL100-REJECT-COUNT
+004950     IF NOT DL100-TRAILER-FOUND
+004960         DISPLAY "WARNING - NO TRAILER RECORD FOUND ON IN-FILE"
+004970         MOVE 16 TO RETURN-CODE
+004980     ELSE
+004990         IF DL100-RECORD-COUNT NOT = DL100-EXPECTED-COUNT
+005000             DISPLAY "WARNING - RECORD COUNT MISMATCH, EXPECTED "
+005010                 DL100-EXPECTED-COUNT " ACTUAL "
+005020                 DL100-RECORD-COUNT
+005030             MOVE 16 TO RETURN-CODE
+005040         END-IF
+005050     END-IF
+005060     PERFORM 9100-RESET-CHECKPOINT
+005070         THRU 9100-EXIT.
+005080 9000-EXIT.
+005090     EXIT.
+005100*----------------------------------------------------------------
+005110* 9100-RESET-CHECKPOINT
+005120*     CLEARS THE CHECKPOINT AFTER ANY RUN THAT REACHES NORMAL
+005130*     TERMINATION SO THE NEXT SCHEDULED RUN STARTS FROM THE
+005140*     BEGINNING OF A NEW FEED RATHER THAN A STALE RESTART POINT.
+005150*----------------------------------------------------------------
+005160 9100-RESET-CHECKPOINT.
+005170     MOVE ZERO TO CKPT-LAST-RECORD-NO
+005180     OPEN OUTPUT CKPT-FILE
+005190     WRITE CKPT-REC
+005200     CLOSE CKPT-FILE.
+005210 9100-EXIT.
+005220     EXIT.
+005230*----------------------------------------------------------------
+005240* 9200-WRITE-AUDIT-RECORD
+005250*     APPENDS ONE AUDIT TRAIL LINE TO AUDIT-FILE FOR THIS RUN,
+005260*     RECORDING THE RUN DATE AND TIME, THE INPUT DD NAME, THE
+005270*     RECORDS PROCESSED AND REJECTED COUNTS, AND THE FINAL
+005280*     RETURN CODE.  AUDIT-FILE IS OPENED FOR EXTEND SO EACH RUN
+005290*     ADDS A NEW LINE.  ONLY A NOT-FOUND STATUS (THE VERY FIRST
+005300*     RUN, WHEN THE DATASET DOES NOT YET EXIST) FALLS BACK TO
+005310*     OPEN OUTPUT TO CREATE IT; ANY OTHER NON-ZERO STATUS IS
+005320*     REPORTED AND THE WRITE IS SKIPPED SO A TRANSIENT OPEN
+005330*     FAILURE CANNOT TRUNCATE THE EXISTING AUDIT TRAIL HISTORY.
+005340*----------------------------------------------------------------
+005350 9200-WRITE-AUDIT-RECORD.
+005360     ACCEPT DL100-CURRENT-DATE FROM DATE YYYYMMDD
+005370     MOVE DL100-CURRENT-YEAR TO DL100-RUN-YEAR
+005380     MOVE DL100-CURRENT-MONTH TO DL100-RUN-MONTH
+005390     MOVE DL100-CURRENT-DAY TO DL100-RUN-DAY
+005400     ACCEPT DL100-CURRENT-TIME FROM TIME
+005410     MOVE DL100-CURRENT-HOURS TO DL100-RUN-HOURS
+005420     MOVE DL100-CURRENT-MINUTES TO DL100-RUN-MINUTES
+005430     MOVE DL100-CURRENT-SECONDS TO DL100-RUN-SECONDS
+005440     MOVE SPACES TO AUDIT-REC
+005450     MOVE DL100-RUN-DATE TO AUDIT-RUN-DATE
+005460     MOVE DL100-RUN-TIME TO AUDIT-RUN-TIME
+005470     MOVE 'INFILE' TO AUDIT-INPUT-FILE
+005480     MOVE DL100-RECORD-COUNT TO AUDIT-RECORD-COUNT
+005490     MOVE DL100-REJECT-COUNT TO AUDIT-REJECT-COUNT
+005500     MOVE RETURN-CODE TO AUDIT-RETURN-CODE
+005510     OPEN EXTEND AUDIT-FILE
+005520     IF DL100-AUDIT-FILE-NOT-FOUND
+005530         OPEN OUTPUT AUDIT-FILE
+005540     ELSE
+005550         IF DL100-AUDIT-FILE-STATUS NOT = "00"
+005560             DISPLAY "AUDIT-FILE OPEN FAILED, STATUS="
+005570                 DL100-AUDIT-FILE-STATUS
+005580             GO TO 9200-EXIT
+005590         END-IF
+005600     END-IF
+005610     WRITE AUDIT-REC
+005620     CLOSE AUDIT-FILE.
+005630 9200-EXIT.
+005640     EXIT.
