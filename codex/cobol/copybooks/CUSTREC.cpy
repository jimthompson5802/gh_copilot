@@ -0,0 +1,52 @@
+000010*****************************************************************
+000020* COPYBOOK   : CUSTREC
+000030* AUTHOR     : R. T. ALVAREZ
+000040* REMARKS    : RECORD LAYOUT FOR THE DAILY CUSTOMER FEED READ BY
+000050*              PROGRAM READ-FILE.  FIXED LENGTH, 80 BYTES.  THE
+000060*              FEED CARRIES A LEADING HEADER RECORD, FOLLOWED BY
+000070*              DETAIL RECORDS, FOLLOWED BY A SINGLE TRAILER RECORD
+000080*              HOLDING THE RECORD COUNT CONTROL TOTAL -- ALL
+000090*              DISTINGUISHED BY CUST-RECORD-TYPE.
+000100*****************************************************************
+000110*----------------------------------------------------------------
+000120* MODIFICATION HISTORY
+000130*----------------------------------------------------------------
+000140* DATE       INIT  DESCRIPTION
+000150* 08/09/2026 RTA   ORIGINAL COPYBOOK.
+000160* 08/09/2026 RTA   ADDED CUST-RECORD-TYPE AND A TRAILER REDEFINES
+000170*                  SO THE TRAILER CONTROL COUNT RECORD CAN BE
+000180*                  RECOGNIZED AND PARSED.
+000190* 08/09/2026 RTA   ADDED A HEADER REDEFINES SO THE FEED'S LEADING
+000200*                  HEADER RECORD (FEED DATE AND FEED ID) CAN BE
+000210*                  RECOGNIZED AND PARSED SEPARATELY FROM DETAIL
+000220*                  AND TRAILER RECORDS.
+000230* 08/09/2026 RTA   CORRECTED CUST-HEADER-DATA'S TRAILING FILLER
+000240*                  FROM X(56) TO X(60) -- IT WAS LEAVING THE LAST
+000250*                  4 BYTES OF EVERY HEADER RECORD UNMAPPED SINCE
+000260*                  THE GROUP IT REDEFINES IS 78 BYTES LONG.
+000270*----------------------------------------------------------------
+000280 01  CUST-RECORD.
+000290     05  CUST-RECORD-TYPE            PIC X(02).
+000300         88  CUST-TYPE-HEADER                    VALUE 'HD'.
+000310         88  CUST-TYPE-DETAIL                    VALUE 'DT'.
+000320         88  CUST-TYPE-TRAILER                   VALUE 'TR'.
+000330     05  CUST-DETAIL-DATA.
+000340         10  CUST-ACCOUNT-NO         PIC 9(10).
+000350         10  CUST-TRANS-CODE         PIC X(02).
+000360         10  CUST-TRANS-AMOUNT       PIC S9(09)V99.
+000370         10  CUST-EFFECTIVE-DATE.
+000380             15  CUST-EFF-YEAR       PIC 9(04).
+000390             15  CUST-EFF-MONTH      PIC 9(02).
+000400             15  CUST-EFF-DAY        PIC 9(02).
+000410         10  CUST-CUSTOMER-NAME      PIC X(25).
+000420         10  FILLER                  PIC X(22).
+000430     05  CUST-TRAILER-DATA REDEFINES CUST-DETAIL-DATA.
+000440         10  CUST-TRAILER-COUNT      PIC 9(09).
+000450         10  FILLER                  PIC X(69).
+000460     05  CUST-HEADER-DATA REDEFINES CUST-DETAIL-DATA.
+000470         10  CUST-HEADER-FEED-DATE.
+000480             15  CUST-HDR-YEAR       PIC 9(04).
+000490             15  CUST-HDR-MONTH      PIC 9(02).
+000500             15  CUST-HDR-DAY        PIC 9(02).
+000510         10  CUST-HEADER-FEED-ID     PIC X(10).
+000520         10  FILLER                  PIC X(60).
