@@ -0,0 +1,78 @@
+//DL100A   JOB (ACCTNO),'READ FILE JOB',
+//             CLASS=A,MSGCLASS=X,MSGLEVEL=(1,1),
+//             REGION=0M
+//*--------------------------------------------------------------*
+//* MODIFICATION HISTORY                                          *
+//*--------------------------------------------------------------*
+//* DATE       INIT  DESCRIPTION                                  *
+//* 08/09/2026 RTA   ORIGINAL JOB.  RUNS READ-FILE ON THE NIGHTLY  *
+//*                  CUSTOMER FEED SO OPERATIONS CAN SCHEDULE IT   *
+//*                  INSTEAD OF IT BEING HAND-INVOKED.             *
+//* 08/09/2026 RTA   ADDED OUTFILE DD FOR THE NEW PROCESSED-RECORD *
+//*                  OUTPUT DATASET WRITTEN BY READ-FILE.          *
+//* 08/09/2026 RTA   ADDED CKPTFILE DD.  READ-FILE NOW CHECKPOINTS *
+//*                  EVERY 1000 RECORDS SO A LONG RUN CAN BE       *
+//*                  RESTARTED AFTER AN ABEND WITHOUT REPROCESSING *
+//*                  RECORDS ALREADY WRITTEN TO OUTFILE.  DISP=OLD *
+//*                  SINCE THE PROGRAM KEEPS THE SAME CHECKPOINT   *
+//*                  DATASET ACROSS RUNS AND RESETS IT ITSELF ON A *
+//*                  CLEAN COMPLETION.                             *
+//* 08/09/2026 RTA   ADDED RJCTFILE DD.  READ-FILE NOW EDITS EACH  *
+//*                  DETAIL RECORD AND DIVERTS RECORDS THAT FAIL   *
+//*                  EDITING TO THIS DATASET WITH A REASON CODE.   *
+//* 08/09/2026 RTA   ADDED AUDITLOG DD.  READ-FILE NOW APPENDS ONE *
+//*                  LINE TO THIS DATASET EVERY RUN RECORDING THE  *
+//*                  RUN DATE/TIME, RECORD AND REJECT COUNTS, AND  *
+//*                  FINAL RETURN CODE.  DISP=MOD SINCE THE SAME   *
+//*                  DATASET ACCUMULATES ONE LINE PER RUN ACROSS   *
+//*                  THE LIFE OF THE JOB.                          *
+//* 08/09/2026 RTA   CHANGED OUTFILE/RJCTFILE TO GDG RELATIVE      *
+//*                  GENERATIONS (+1).  THIS JOB RUNS NIGHTLY AND  *
+//*                  DISP=NEW AGAINST A FIXED DSN ABENDS ON EVERY  *
+//*                  RUN AFTER THE FIRST BECAUSE THE PRIOR NIGHT'S *
+//*                  DATASET IS STILL CATALOGED.  THE GDG BASES    *
+//*                  MUST ALREADY BE DEFINED (IDCAMS) BEFORE THIS  *
+//*                  JOB IS SCHEDULED.                             *
+//* 08/09/2026 RTA   NOTED THAT CKPTFILE (DISP=OLD) MUST BE        *
+//*                  ALLOCATED AND CATALOGED (IDCAMS OR IEFBR14)   *
+//*                  BEFORE THIS JOB'S FIRST EVER RUN, THE SAME AS *
+//*                  THE GDG BASES ABOVE -- DISP=OLD FAILS         *
+//*                  ALLOCATION IF THE DATASET DOES NOT EXIST YET. *
+//*                  AN EMPTY DATASET IS FINE; READ-FILE TREATS AN *
+//*                  EMPTY CKPTFILE AS "NO RESTART IN PROGRESS."   *
+//* 08/09/2026 RTA   READ-FILE NOW OPENS OUTFILE/RJCTFILE EXTEND   *
+//*                  INSTEAD OF OUTPUT WHEN RESUMING A CHECKPOINT, *
+//*                  SO THE RECORDS A PRIOR ABENDED RUN ALREADY    *
+//*                  WROTE ARE NOT LOST.  OPERATIONS MUST RESTART  *
+//*                  AN ABENDED RUN AGAINST THE SAME GDG GENERATION*
+//*                  THAT RUN CREATED -- OVERRIDE OUTFILE/RJCTFILE *
+//*                  TO DSN=...CUSTOUT(0)/...CUSTRJCT(0) WITH      *
+//*                  DISP=(MOD,CATLG,DELETE) ON THE RESTART JCL    *
+//*                  INSTEAD OF SUBMITTING THE NORMAL (+1) JCL.    *
+//*                  READ-FILE ALSO NOW RESETS THE CHECKPOINT ON   *
+//*                  ANY NORMAL COMPLETION, NOT ONLY A FULLY       *
+//*                  RECONCILED ONE, SO A RUN THAT FINISHES WITH   *
+//*                  A COUNT-MISMATCH WARNING DOES NOT LEAVE A     *
+//*                  STALE CHECKPOINT THAT WOULD SKIP RECORDS OFF  *
+//*                  THE FRONT OF AN UNRELATED LATER FEED.         *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=READFILE
+//STEPLIB  DD   DISP=SHR,DSN=PROD.DL100.LOADLIB
+//INFILE   DD   DISP=SHR,DSN=PROD.DL100.DAILY.CUSTFEED
+//OUTFILE  DD   DISP=(NEW,CATLG,DELETE),
+//             DSN=PROD.DL100.DAILY.CUSTOUT(+1),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//CKPTFILE DD   DISP=OLD,DSN=PROD.DL100.DAILY.CUSTCKPT
+//RJCTFILE DD   DISP=(NEW,CATLG,DELETE),
+//             DSN=PROD.DL100.DAILY.CUSTRJCT(+1),
+//             SPACE=(CYL,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=100,BLKSIZE=0)
+//AUDITLOG DD   DISP=(MOD,CATLG,DELETE),
+//             DSN=PROD.DL100.DAILY.CUSTAUDIT,
+//             SPACE=(CYL,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=100,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
+//SYSPRINT DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
+//
