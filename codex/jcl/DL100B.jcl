@@ -0,0 +1,30 @@
+//DL100B   JOB (ACCTNO),'REPORT GEN JOB',
+//             CLASS=A,MSGCLASS=X,MSGLEVEL=(1,1),
+//             REGION=0M
+//*--------------------------------------------------------------*
+//* MODIFICATION HISTORY                                          *
+//*--------------------------------------------------------------*
+//* DATE       INIT  DESCRIPTION                                  *
+//* 08/09/2026 RTA   ORIGINAL JOB.  RUNS RPTGEN AGAINST THE SAME   *
+//*                  NIGHTLY CUSTOMER FEED READ-FILE PROCESSES, TO *
+//*                  PRODUCE A TITLED, PAGINATED SUMMARY REPORT    *
+//*                  FOR THE BUSINESS INSTEAD OF A RAW DATA DUMP.  *
+//* 08/09/2026 RTA   CHANGED RPTFILE TO A GDG RELATIVE GENERATION  *
+//*                  (+1), THE SAME AS OUTFILE/RJCTFILE IN DL100A. *
+//*                  THIS JOB RUNS NIGHTLY AGAINST THE SAME FEED,  *
+//*                  SO DISP=NEW AGAINST A FIXED DSN ABENDS ON     *
+//*                  EVERY RUN AFTER THE FIRST.  THE GDG BASE MUST *
+//*                  ALREADY BE DEFINED (IDCAMS) BEFORE THIS JOB   *
+//*                  IS SCHEDULED.                                 *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=RPTGEN
+//STEPLIB  DD   DISP=SHR,DSN=PROD.DL100.LOADLIB
+//INFILE   DD   DISP=SHR,DSN=PROD.DL100.DAILY.CUSTFEED
+//RPTFILE  DD   DISP=(NEW,CATLG,DELETE),
+//             DSN=PROD.DL100.DAILY.CUSTRPT(+1),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FBA,LRECL=133,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
+//SYSPRINT DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
+//
